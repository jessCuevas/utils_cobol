@@ -29,6 +29,12 @@
            access mode sequential
            file status fcd-error.
 
+       select incidencias-det
+           assign to dynamic path-incidencias-det
+           organization line sequential
+           access mode sequential
+           file status fcd-error.
+
        copy "tecodir.fd".
        copy "tecoejaa.fd".
        copy "feeeeada.fd".
@@ -49,6 +55,9 @@
             03                         pic x.
             03 tex-inc-pdf             pic x(244).
 
+       fd incidencias-det.
+       01 reg-incidencias-det          pic x(250).
+
       *=================================================================
        Working-Storage section.
       *=================================================================
@@ -91,8 +100,45 @@
        78 ERROR-FADA            value 8.
        78 ERROR-FAAM            value 9.
        78 ERROR-NOACTIUS        value 10.
+       78 ERROR-ORDEN-AAM       value 11.
 
        77 fcd-error-inc        pic xx.
+
+       *>--- Resumen de la conversión masiva (resumen-incidencias) -----
+       01 path-incidencias-det pic x(256).
+       01                      pic 9.
+           88 fin-lectura-det   value 1 false 0.
+       01 resumen-conversion.
+           03 res-total-proc    pic 9(5) comp-5.
+           03 res-total-ok      pic 9(5) comp-5.
+           03 res-cnt-tecodir   pic 9(5) comp-5.
+           03 res-cnt-pos-eje   pic 9(5) comp-5.
+           03 res-cnt-posicion  pic 9(5) comp-5.
+           03 res-cnt-ada       pic 9(5) comp-5.
+           03 res-cnt-impresos  pic 9(5) comp-5.
+           03 res-cnt-var       pic 9(5) comp-5.
+           03 res-cnt-result    pic 9(5) comp-5.
+           03 res-cnt-fada      pic 9(5) comp-5.
+           03 res-cnt-faam      pic 9(5) comp-5.
+           03 res-cnt-noactius  pic 9(5) comp-5.
+           03 sim-activos-tocados pic 9(7) comp-5.
+           03 res-cnt-orden-aam pic 9(5) comp-5.
+       01 res-numero-txt        pic zzzz9.
+
+       *>--- Simulación de la conversión (no graba, sólo informa) ------
+       01                      pic 9.
+           88 modo-simulacion  value 1 false 0.
+
+       *>--- Rango de empresas a convertir en esta pasada, para poder ---
+       *>--- repartir la conversión masiva entre varios procesos en ----
+       *>--- paralelo, cada uno con su propio rango.                 ---
+       01 Rango-Emp-Desde      pic 9(05).
+       01 Rango-Emp-Hasta      pic 9(05).
+
+       *>--- Verificación del orden de la amortización -----------------
+       01 orden-anterior-aam   pic 9(9) comp-5.
+       01 act-emp-aam-ant      pic 9(2).
+       01 cod-act-aam-ant      pic x(8).
        77 cod-emp-inc          pic 9(5).
 
        *>--- Tabla de ejercicios   ------------------------------------
@@ -174,6 +220,7 @@
        77 version              pic x(4).
        77 clave-fichero        pic 9.
        77 conversion-ok        pic x.
+       77 Modo-Reserva-Amort   pic x.
        01 filler               pic 9.
            88 permitir-progreso     value 1 false 0.
        77 codigo-empresa       pic 9(5).
@@ -317,6 +364,12 @@
            set hay-incidencias to false
            set permitir-progreso to true
            move "E" to funcion
+           set modo-simulacion to false
+
+           *> Rango completo por defecto; para repartir la conversión
+           *> masiva en paralelo, cambiar aquí el rango de cada proceso.
+           move 0     to Rango-Emp-Desde
+           move 99999 to Rango-Emp-Hasta
 
            *> Inicializar la ventana de progreso
            perform Inicializar-Progreso
@@ -374,8 +427,18 @@
 
            when "E"
                perform Comprobar-Ficheros-Abiertos
+               *> Resumen de esta pasada de una sola empresa, a cero al
+               *> iniciarla: Grabar-Resumen-Incidencias usa estos mismos
+               *> contadores sin distinguir "M" de "E", así que si no se
+               *> llevan aquí también el resumen sale contradictorio
+               *> (0/0 junto a un incidencia concreta).
+               initialize resumen-conversion
                *> Conversión de los datos de la empresa posicionada.
+               add 1 to res-total-proc
                perform Convertir-Empresa-Actual
+               if conversion-ok = "S"
+                   add 1 to res-total-ok
+               end-if
 
            end-evaluate
        .
@@ -545,6 +608,9 @@
       * Conversión de todas empresas.
       *=================================================================
        Convertir-Datos-Empresas.
+           *> Resumen de la conversión masiva, a cero al iniciar la pasada
+           initialize resumen-conversion
+
            *> Abrir TECODIR en modo exclusivo
            initialize tabla-operaciones
            move "M" to operacion(TFI-RESERVADO)
@@ -560,8 +626,8 @@
                move ERROR-TECODIR to incid
                perform Grabar-Incidencia
            else
-               *> Procesar todas las empresas.
-               move 0 to cod-emp-dir
+               *> Procesar las empresas del rango de esta pasada.
+               move Rango-Emp-Desde to cod-emp-dir
                move 1 to clave-fichero
                call "ST-DIR" using
                    reg-tecodir,
@@ -573,8 +639,24 @@
                    perform with test after until fin-bucle
                        call "RN-DIR" using reg-tecodir, "N", fcd-error
                        if fcd-ok
-                           *> Convertir la empresa
-                           perform Convertir-Empresa-Actual
+                           *> Al salir del rango de esta pasada, no hay más
+                           *> empresas que tratar aquí (las posteriores las
+                           *> trata, en su caso, otra pasada en paralelo).
+                           if cod-emp-dir > Rango-Emp-Hasta
+                               set fin-bucle to true
+                           else
+                           *> Si la empresa ya quedó marcada con la versión
+                           *> actual en una ejecución anterior, se salta, de
+                           *> forma que una conversión masiva interrumpida
+                           *> pueda reanudarse sin repetir empresas ya hechas.
+                           if num-ver-dir < NUM-VERSION
+                               add 1 to res-total-proc
+                               perform Convertir-Empresa-Actual
+                               if conversion-ok = "S"
+                                   add 1 to res-total-ok
+                               end-if
+                           end-if
+                           end-if
                        else
                            if not fcd-eof
                                move "N" to op-exito
@@ -611,9 +693,9 @@
            move "S" to conversion-ok
            perform Convertir-Empresa
 
-      *    if conversion-ok = "S"
-      *        perform Marcar-Empresa-Convertida
-      *    end-if
+           if conversion-ok = "S"
+               perform Marcar-Empresa-Convertida
+           end-if
        .
 
       *===============================================================
@@ -701,6 +783,10 @@
                end-if
             end-perform
 
+            if not modo-simulacion
+               perform Verificar-Orden-AAM
+            end-if
+
             perform Cerrar-Ficheros-Amort
          else
             move ERROR-NOACTIUS to incid
@@ -709,6 +795,52 @@
 
          end-if
        .
+
+      *===============================================================
+      * Comprueba, una vez convertida toda la amortización de la
+      * empresa, que el ord-fec-aam grabado en cada cadena de activo
+      * quede estrictamente creciente y sin duplicados.
+      *===============================================================
+       Verificar-Orden-AAM.
+         move 0 to orden-anterior-aam
+         move spaces to act-emp-aam-ant cod-act-aam-ant
+
+         move 1 to Clave
+         move ">=" to Condicion
+         set Fin-Bucle-AAM to false
+
+         call "ST-AAM" using Condicion
+                             Clave
+                             Fcd-Error
+
+         if not Fcd-Ok
+            set Fin-Bucle-aam to true
+         end-if
+
+         perform until Fin-Bucle-AAM
+            call "RN-AAM" using "N"
+                                Fcd-Error
+            if Fcd-Ok
+               if act-emp-aam <> act-emp-aam-ant or
+                  cod-act-aam <> cod-act-aam-ant
+                  move 0 to orden-anterior-aam
+                  move act-emp-aam to act-emp-aam-ant
+                  move cod-act-aam to cod-act-aam-ant
+               end-if
+
+               if ord-fec-aam <= orden-anterior-aam
+                  move cod-act-aam to cod-activo
+                  move act-emp-aam to act-emp
+                  move ERROR-ORDEN-AAM to incid
+                  perform Grabar-Incidencia
+               end-if
+               move ord-fec-aam to orden-anterior-aam
+            else
+               set Fin-Bucle-AAM to true
+            end-if
+         end-perform
+       .
+
        Convertir-Registro.
          perform until fcd-error <> "00" or
                        act-emp-aam <> act-emp or
@@ -722,9 +854,12 @@
            when "02"
       *       move reg-feeeeaam to reg-feeeeaam-aux
               perform Moure-Camps
-              call "RW-AAM" using fcd-error
-              if error-1 <> "0"
-                 perform Presenta-Error
+              add 1 to sim-activos-tocados
+              if not modo-simulacion
+                 call "RW-AAM" using fcd-error
+                 if error-1 <> "0"
+                    perform Presenta-Error
+                 end-if
               end-if
               move reg-feeeeaam to reg-feeeeaam-aux
       *    when "23"
@@ -789,9 +924,19 @@
        Abrir-Ficheros-Amort.
          initialize Tabla-Operaciones
          move "A" to Operacion(TFI-Feeeeaam)
-         move "M" to Operacion(TFI-Reservado)
+         *> En simulación basta con reservar en modo lectura: no se
+         *> graba nada (Convertir-Registro ya salta la RW-AAM si
+         *> modo-simulacion), y así no se compite por la exclusiva de
+         *> Feeeeaam con una conversión real concurrente de otro rango
+         *> de empresas.
+         if modo-simulacion
+            move "L" to Operacion(TFI-Reservado)
+         else
+            move "M" to Operacion(TFI-Reservado)
+         end-if
+         move Operacion(TFI-Reservado) to Modo-Reserva-Amort
          perform Modulo-Ecomtfi
-         if Operacion(Tfi-Reservado) <> "M"
+         if Operacion(Tfi-Reservado) <> Modo-Reserva-Amort
             move "N" to Conversion-ok
             move ERROR-FAAM to incid
             perform Grabar-Incidencia
@@ -864,12 +1009,17 @@
              perform Progreso-Marcar-Empresa
          end-if
 
-         move NUM-VERSION to num-ver-dir
-         call "RW-DIR" using reg-tecodir, fcd-error
-         if not fcd-ok
-             move ERROR-TECODIR to incid
-             perform Grabar-Incidencia
-             move "N" to conversion-ok
+         *> En simulación no se graba nada: marcar aquí haría que la
+         *> siguiente conversión real (req-000) se saltara esta
+         *> empresa creyéndola ya convertida.
+         if not modo-simulacion
+             move NUM-VERSION to num-ver-dir
+             call "RW-DIR" using reg-tecodir, fcd-error
+             if not fcd-ok
+                 move ERROR-TECODIR to incid
+                 perform Grabar-Incidencia
+                 move "N" to conversion-ok
+             end-if
          end-if
        .
 
@@ -1067,12 +1217,14 @@
                    end-string
                end-if
                write reg-incidencias
+               add 1 to res-cnt-tecodir
 
            when ERROR-POSICIONAMIENTO
                initialize tex-inc-pdf
                move "No se ha podido posicionar en la empresa."
                    to tex-inc-pdf
                write reg-incidencias
+               add 1 to res-cnt-posicion
 
            when ERROR-ADA
                initialize tex-inc-pdf
@@ -1093,6 +1245,7 @@
                    end-string
                end-if
                write reg-incidencias
+               add 1 to res-cnt-ada
 
            when ERROR-FADA
                initialize tex-Inc-Pdf
@@ -1100,6 +1253,7 @@
                       Path-Feeeeada delimited size
                       into tex-inc-pdf
                write reg-incidencias
+               add 1 to res-cnt-fada
 
            when ERROR-FAAM
                initialize tex-inc-pdf
@@ -1120,6 +1274,7 @@
                    end-string
                end-if
                write reg-incidencias
+               add 1 to res-cnt-faam
 
            when ERROR-IMPRESOS
                initialize tex-Inc-Pdf
@@ -1127,6 +1282,7 @@
                       "ejercicio " Ejer-Contable delimited size
                       into tex-inc-pdf
                write reg-incidencias
+               add 1 to res-cnt-impresos
 
            when ERROR-VAR
                initialize tex-inc-pdf
@@ -1147,6 +1303,7 @@
                    end-string
                end-if
                write reg-incidencias
+               add 1 to res-cnt-var
 
            when ERROR-Resultados
                initialize tex-Inc-Pdf
@@ -1155,6 +1312,7 @@
                       Ejer-Contable delimited size
                       into tex-inc-pdf
                write reg-incidencias
+               add 1 to res-cnt-result
 
 
            when ERROR-NOACTIUS
@@ -1163,6 +1321,16 @@
                       "inversión " delimited size
                       into tex-inc-pdf
                write reg-incidencias
+               add 1 to res-cnt-noactius
+
+           when ERROR-ORDEN-AAM
+               initialize tex-Inc-Pdf
+               string "El activo " cod-activo
+                      " tiene valores de ord-fec-aam duplicados o "
+                      "desordenados." delimited size
+                      into tex-inc-pdf
+               write reg-incidencias
+               add 1 to res-cnt-orden-aam
 
 
            end-evaluate
@@ -1178,10 +1346,176 @@
            close incidencias
 
            if hay-incidencias
+               perform Grabar-Resumen-Incidencias
                perform Listar-Incidencias
            end-if
        .
 
+      *===============================================================
+      * Antepone al fichero de incidencias un resumen con el total de
+      * empresas procesadas y el desglose por tipo de incidencia, de
+      * forma que la gravedad de la conversión masiva se pueda valorar
+      * de un vistazo antes de repasar el detalle.
+      *===============================================================
+       Grabar-Resumen-Incidencias.
+           move spaces to path-incidencias-det
+           string path-incidencias delimited by space
+                  ".DET" delimited size
+                  into path-incidencias-det
+           end-string
+
+           call "cbl_delete_file" using path-incidencias-det
+           call "CBL_RENAME_FILE" using path-incidencias,
+                                         path-incidencias-det
+
+           open output incidencias
+           if error-1 <> "0"
+      *> No se llama a Presenta-Error aqui: Presenta-Error cierra
+      *> ficheros y acaba invocando Operaciones-Finales, que a su vez
+      *> perform-ea Cerrar-Incidencias/Grabar-Resumen-Incidencias,
+      *> reentrando en este mismo parrafo.
+              move "N" to Op-Exito
+              perform Errores
+           else
+           initialize tex-inc-pdf
+           if modo-simulacion
+               move "--- Resumen de la simulación (no se ha grabado nada) ---"
+                   to tex-inc-pdf
+           else
+               move "--- Resumen de la conversión ---" to tex-inc-pdf
+           end-if
+           write reg-incidencias
+
+           initialize emp-inc-pdf
+           move res-total-proc to res-numero-txt
+           initialize tex-inc-pdf
+           string "Empresas procesadas.......: " res-numero-txt
+               delimited size into tex-inc-pdf
+           write reg-incidencias
+
+           move res-total-ok to res-numero-txt
+           initialize tex-inc-pdf
+           string "Convertidas sin incidencias: " res-numero-txt
+               delimited size into tex-inc-pdf
+           write reg-incidencias
+
+           if res-cnt-tecodir > 0
+               move res-cnt-tecodir to res-numero-txt
+               initialize tex-inc-pdf
+               string "ERROR-TECODIR..............: " res-numero-txt
+                   delimited size into tex-inc-pdf
+               write reg-incidencias
+           end-if
+
+           if res-cnt-posicion > 0
+               move res-cnt-posicion to res-numero-txt
+               initialize tex-inc-pdf
+               string "ERROR-POSICIONAMIENTO......: " res-numero-txt
+                   delimited size into tex-inc-pdf
+               write reg-incidencias
+           end-if
+
+           if res-cnt-ada > 0
+               move res-cnt-ada to res-numero-txt
+               initialize tex-inc-pdf
+               string "ERROR-ADA..................: " res-numero-txt
+                   delimited size into tex-inc-pdf
+               write reg-incidencias
+           end-if
+
+           if res-cnt-fada > 0
+               move res-cnt-fada to res-numero-txt
+               initialize tex-inc-pdf
+               string "ERROR-FADA.................: " res-numero-txt
+                   delimited size into tex-inc-pdf
+               write reg-incidencias
+           end-if
+
+           if res-cnt-faam > 0
+               move res-cnt-faam to res-numero-txt
+               initialize tex-inc-pdf
+               string "ERROR-FAAM.................: " res-numero-txt
+                   delimited size into tex-inc-pdf
+               write reg-incidencias
+           end-if
+
+           if res-cnt-impresos > 0
+               move res-cnt-impresos to res-numero-txt
+               initialize tex-inc-pdf
+               string "ERROR-IMPRESOS.............: " res-numero-txt
+                   delimited size into tex-inc-pdf
+               write reg-incidencias
+           end-if
+
+           if res-cnt-var > 0
+               move res-cnt-var to res-numero-txt
+               initialize tex-inc-pdf
+               string "ERROR-VAR..................: " res-numero-txt
+                   delimited size into tex-inc-pdf
+               write reg-incidencias
+           end-if
+
+           if res-cnt-result > 0
+               move res-cnt-result to res-numero-txt
+               initialize tex-inc-pdf
+               string "ERROR-Resultados...........: " res-numero-txt
+                   delimited size into tex-inc-pdf
+               write reg-incidencias
+           end-if
+
+           if res-cnt-noactius > 0
+               move res-cnt-noactius to res-numero-txt
+               initialize tex-inc-pdf
+               string "ERROR-NOACTIUS.............: " res-numero-txt
+                   delimited size into tex-inc-pdf
+               write reg-incidencias
+           end-if
+
+           if res-cnt-orden-aam > 0
+               move res-cnt-orden-aam to res-numero-txt
+               initialize tex-inc-pdf
+               string "ERROR-ORDEN-AAM............: " res-numero-txt
+                   delimited size into tex-inc-pdf
+               write reg-incidencias
+           end-if
+
+           if modo-simulacion
+               move sim-activos-tocados to res-numero-txt
+               initialize tex-inc-pdf
+               string "Activos que se habrían modificado: " res-numero-txt
+                   delimited size into tex-inc-pdf
+               write reg-incidencias
+           end-if
+
+           initialize tex-inc-pdf
+           move "--- Detalle ---" to tex-inc-pdf
+           write reg-incidencias
+
+           *> A continuación, el detalle que ya se había ido grabando.
+           open input incidencias-det
+           if error-1 <> "0"
+      *> Tampoco aqui: misma razón que en la apertura de salida.
+              move "N" to Op-Exito
+              perform Errores
+           else
+              set fin-lectura-det to false
+              perform with test after until fin-lectura-det
+                  read incidencias-det next record
+                      at end
+                          set fin-lectura-det to true
+                      not at end
+                          move reg-incidencias-det to reg-incidencias
+                          write reg-incidencias
+                  end-read
+              end-perform
+              close incidencias-det
+           end-if
+           close incidencias
+           end-if
+
+           call "cbl_delete_file" using path-incidencias-det
+       .
+
        Listar-Incidencias.
            initialize cabecera-incidencia
 
