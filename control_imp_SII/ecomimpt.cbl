@@ -44,6 +44,14 @@
                access mode  sequential
                file status  fcd-error.
 
+           *> Listado previo de empresas/ejercicios a importar, para
+           *> poder revisar el contenido del zip antes de importarlo.
+           select informe-previo
+               assign       dynamic path-informe-previo
+               organization line sequential
+               access mode  sequential
+               file status  fcd-error-inf.
+
            Copy "TEXPCFG.FD".
            Copy "Tecodir.fd".
            Copy "Tecodix.Fd".
@@ -56,10 +64,24 @@
                03 nom-fic-Lis          pic x(20).
                03 Tip-fic-lis          pic 99.
 
+           FD Informe-Previo.
+           01 Reg-Informe-Previo      pic x(200).
+
            fd incidencias2 is external.
            01 reg-inc.
               03 tex-inc               pic x(240).
 
+      *> Vista estructurada del mismo registro, para poder filtrar o
+      *> clasificar incidencias sin tener que analizar el texto libre.
+           01 reg-inc-estr redefines reg-inc.
+              03 inc-cod-emp-inc       pic 9(05).
+              03 inc-sev-inc           pic x(01).
+                 88 inc-sev-info-inc     value "I".
+                 88 inc-sev-aviso-inc    value "A".
+                 88 inc-sev-error-inc    value "E".
+              03 inc-cod-num-inc       pic 9(05).
+              03 inc-tex-inc           pic x(229).
+
        Working-Storage section.
            COPY "DS-CNTRL.MF".
            COPY "DSSYSINF.CPY".
@@ -181,6 +203,17 @@
            01 texto                pic x(240).
            01 incid-num            pic z(8)9.
 
+      *> Campos estructurados que se graban en cada incidencia,
+      *> informados por el sitio que construye "texto" justo antes
+      *> de invocar grabar-incidencia.
+           01 Inc-Sev-Act          pic x(01).
+           01 Inc-Cod-Num-Act      pic 9(05).
+
+      *> Listado previo de la importación (función "P") -------------
+           77 Path-Informe-Previo  pic x(256).
+           77 FCD-Error-Inf        pic xx.
+           01 Cod-Emp-Previo       pic 9(05).
+
            78 Fichero-Empresa      Value 0.
            78 Fichero-Tabla        Value 1.
            78 Fichero-Entorno      Value 2.
@@ -210,6 +243,8 @@
 
        77                      pic 9.
           88 hay-sii value 1, false 0.
+       77                      pic 9.
+          88 hay-sii-destino value 1, false 0.
        77 zz                   pic 99.
        01 tabla-pass is external.
           03 tabla-pass-item occurs 500.
@@ -218,6 +253,23 @@
        01 kk                pic 9(3).
        01 filler            pic x.
            88 tiene-pass    value "S" false "N".
+       01 filler            pic x.
+           88 password-directa value "S" false "N".
+
+      *> Contraseñas tecleadas a mano por el usuario, distinta de
+      *> tabla-pass: esas se usan para tomar el camino de extracción
+      *> en vivo (SetPassword/UnZipAllFiles), nunca el de
+      *> copiar-zip-pass, que sólo vale para directorios pre-
+      *> descomprimidos. No es external porque sólo la usa este
+      *> programa, y basta con que sobreviva entre llamadas sucesivas
+      *> dentro del mismo run-unit.
+       01 tabla-pass-directa.
+          03 tabla-pass-directa-item occurs 500.
+            05 tabla-pass-directa-zip   pic x(8).
+            05 tabla-pass-directa-pass  pic x(50).
+       01 filler            pic x.
+           88 tiene-pass-directa value "S" false "N".
+       01 password-zip-usar pic x(50).
       ************************ VAR: X"91" *****************************
        01 RESULT.
            03 F-ERROR       PIC X COMP-X.
@@ -254,10 +306,24 @@
            01 Progreso-Campo-Imp       pic 9(8) comp-x value 30.
            01 Progreso-Txt-Imp         Pic X(40).
 
+           *> Contraseña que teclea el usuario para un zip protegido,
+           *> para poder darlo de alta en la tabla de contraseñas sin
+           *> depender de que esté pre-cargada ni de ficheros
+           *> pre-descomprimidos en el directorio temporal.
+           01 Password-Zip-Imp         pic x(50).
+
+           *> Código numérico del motivo exacto de un fallo de
+           *> licencia (ver incid-eco793), para que el proceso que
+           *> invoca la importación pueda distinguirlo sin tener que
+           *> analizar el texto de la incidencia grabada.
+           01 Cod-Salida-Lic           pic 9(02).
+
        procedure division using Funcion-Imp
                                 Parametros-Imp
                                 salida
-                                op-exito.
+                                op-exito
+                                optional Password-Zip-Imp
+                                optional Cod-Salida-Lic.
 
            perform operaciones-iniciales
 
@@ -441,6 +507,8 @@
                    "No puede importarse en A3CON Asesor."
                    into texto
                end-string
+               move "E" to Inc-Sev-Act
+               move 001 to Inc-Cod-Num-Act
                perform grabar-incidencia
 
                move "N" to op-exito
@@ -454,6 +522,8 @@
                    "No puede importarse en A3CON Asesor Plus."
                    into texto
                end-string
+               move "E" to Inc-Sev-Act
+               move 001 to Inc-Cod-Num-Act
                perform grabar-incidencia
 
                move "N" to op-exito
@@ -468,6 +538,8 @@
                    "No puede importarse en A3CON Asesor."
                    into texto
                end-string
+               move "E" to Inc-Sev-Act
+               move 001 to Inc-Cod-Num-Act
                perform grabar-incidencia
 
                move "N" to op-exito
@@ -482,6 +554,8 @@
                    "No puede importarse en A3CON Asesor Plus."
                    into texto
                end-string
+               move "E" to Inc-Sev-Act
+               move 001 to Inc-Cod-Num-Act
                perform grabar-incidencia
 
                move "N" to op-exito
@@ -504,6 +578,8 @@
                    delimited by size
                    into texto
                end-string
+               move "E" to Inc-Sev-Act
+               move 001 to Inc-Cod-Num-Act
                perform grabar-incidencia
 
                initialize texto
@@ -514,6 +590,8 @@
                    delimited by size
                    into texto
                end-string
+               move "E" to Inc-Sev-Act
+               move 001 to Inc-Cod-Num-Act
                perform grabar-incidencia
 
                move "N" to op-exito
@@ -526,6 +604,9 @@
            *> Si el fichero ZIP (nom-zip) está en la tabla de passwords
            *> Descomprimir mediante nuevo método con contraseña
            set tiene-pass to false
+           set password-directa to false
+           set tiene-pass-directa to false
+           move spaces to password-zip-usar
            perform varying kk from 1 by 1 until kk > 500
              if tabla-pass-zip(kk) = nom-zip(1:8)
                set tiene-pass to true
@@ -536,6 +617,27 @@
              end-if
            end-perform
 
+           *> Si el usuario ha tecleado la contraseña al lanzar esta
+           *> importación, la damos de alta nosotros mismos en la
+           *> tabla de contraseñas tecleadas, sin depender de que
+           *> esté pre-cargada ni de ficheros pre-descomprimidos en
+           *> el directorio temporal. Si no la ha tecleado esta vez,
+           *> miramos si ya se tecleó en una importación anterior de
+           *> este mismo proceso.
+           if not tiene-pass
+               if address of password-zip-imp not = null
+               and password-zip-imp <> spaces
+                   move password-zip-imp to password-zip-usar
+                   perform Registrar-Password-Zip
+                   set password-directa to true
+               else
+                   perform Buscar-Password-Directa
+                   if tiene-pass-directa
+                       set password-directa to true
+                   end-if
+               end-if
+           end-if
+
            if tiene-pass
              perform copiar-zip-pass
            else
@@ -543,6 +645,9 @@
            Invoke ObjZip-Imp "SetPathUnZip" Using path-descomp
 
            Invoke ObjZip-Imp "AddFileToExclude" Using Nom-Fichero
+           if password-directa
+               Invoke ObjZip-Imp "SetPassword" Using password-zip-usar
+           end-if
            Invoke ObjZip-Imp "UnZipAllFiles" returning Lnk-Op-Exito
            If Lnk-Op-Exito = 0
                Move "N" To Op-Exito
@@ -552,6 +657,41 @@
            End-If
         end-if
        .
+      *------------------------------------
+      *> Da de alta (o actualiza) la contraseña tecleada a mano por
+      *> el usuario para este zip, en la tabla de contraseñas
+      *> tecleadas -- nunca en tabla-pass-zip, que tiene-pass usa
+      *> para encaminar hacia copiar-zip-pass (ficheros pre-
+      *> descomprimidos, no contraseñas en vivo).
+       Registrar-Password-Zip.
+           perform varying kk from 1 by 1 until kk > 500
+             if tabla-pass-directa-zip(kk) = nom-zip(1:8)
+               move password-zip-usar to tabla-pass-directa-pass(kk)
+               exit perform
+             end-if
+             if tabla-pass-directa-zip(kk) = spaces
+               move nom-zip(1:8)       to tabla-pass-directa-zip(kk)
+               move password-zip-usar  to tabla-pass-directa-pass(kk)
+               exit perform
+             end-if
+           end-perform
+       .
+      *------------------------------------
+      *> Busca si ya se tecleó la contraseña de este zip en una
+      *> importación anterior dentro de este mismo proceso.
+       Buscar-Password-Directa.
+           set tiene-pass-directa to false
+           perform varying kk from 1 by 1 until kk > 500
+             if tabla-pass-directa-zip(kk) = nom-zip(1:8)
+               move tabla-pass-directa-pass(kk) to password-zip-usar
+               set tiene-pass-directa to true
+               exit perform
+             end-if
+             if tabla-pass-directa-zip(kk) = spaces
+               exit perform
+             end-if
+           end-perform
+       .
       *------------------------------------
        Abrir-Fichero-CFG.
            Set Abortar TO False
@@ -569,6 +709,16 @@
       /=============================================================
 
        tratamiento.
+           *> Si sólo se pide un listado previo de lo que se va a
+           *> importar, no se toca ningún fichero de la aplicación.
+           if Funcion-Imp = "P"
+               perform Generar-Informe-Previo
+           else
+               perform Tratamiento-Importacion
+           end-if
+       .
+      *-------------------------------------------------------------
+       Tratamiento-Importacion.
            *>Comprobamos las licencias si esta en formato asesor
            if Formato-Exp = "A"
                perform comprobar-licencias
@@ -611,6 +761,159 @@
       *        perform modificar-licencia
            end-if
        .
+      *-------------------------------------------------------------
+      *> Genera un listado de las empresas y ejercicios que se
+      *> importarían, sin modificar ningún fichero de la aplicación
+      *> ni de la importación, para poder revisarlo antes de lanzar
+      *> la importación real.
+       Generar-Informe-Previo.
+           Initialize Path-Informe-Previo
+           String Path-Descomp Delimited spaces
+                  "PREVIO.TXT"  Delimited size
+                  Into Path-Informe-Previo
+
+           Open Output Informe-Previo
+           If FCD-Error-Inf = "00"
+               Move "Listado previo de la importacion" To
+                                                   Reg-Informe-Previo
+               Write Reg-Informe-Previo
+               Move Nom-Zip To Reg-Informe-Previo
+               Write Reg-Informe-Previo
+
+               Perform Abrir-FIchero-Cfg
+
+               Initialize Reg-Texpcfg
+               Move "EMP" To Cod-Reg-Cfg
+               Start Texpcfg Key >= clv-cfg-1
+               If Fcd-Error = "00"
+                   Set Fin-Bucle To False
+                   Perform Leer-Empresa-Previo Until Fin-Bucle
+               End-If
+
+               Close Texpcfg
+               Close Informe-Previo
+           Else
+               Set Abortar To True
+               Move "N" To Op-Exito
+           End-If
+       .
+       Leer-Empresa-Previo.
+           Read Texpcfg Next
+           Evaluate Fcd-Error
+           When "00"
+           When "9D"
+               If Cod-Reg-Cfg = "EMP"
+                   If trt-emp-cfg <> 0
+                       Move Reg-Texpcfg To Reg-Texpcfg-Aux
+                       Move Cod-Emp-Cfg To Cod-Emp-Previo
+                                           Cod-Emp-Txt
+                       Initialize Reg-Informe-Previo
+                       String "Empresa " Cod-Emp-Txt " - " Nom-Emp-Cfg
+                              Delimited Size
+                              Into Reg-Informe-Previo
+                       Write Reg-Informe-Previo
+
+                       *> Avisamos de existencia/NIF antes de listar
+                       *> los ejercicios, igual que haría una
+                       *> importación real (Leer-Licencia-Empresa).
+                       Perform Comprobar-Existencia-Empresa
+                       If Not Existe
+                           Initialize Reg-Informe-Previo
+                           String "    [AVISO] La empresa no existe "
+                                  "en la aplicacion destino."
+                                  Delimited Size
+                                  Into Reg-Informe-Previo
+                           Write Reg-Informe-Previo
+                       Else
+                           Perform comprobar-nif
+                           If trt-emp-cfg = 0
+                               Initialize Reg-Informe-Previo
+                               String "    [AVISO] El NIF no coincide "
+                                      "con el de la aplicacion destino."
+                                      Delimited Size
+                                      Into Reg-Informe-Previo
+                               Write Reg-Informe-Previo
+                           End-If
+                       End-If
+
+                       Perform Listar-Ejercicios-Previo
+
+                       Move Reg-Texpcfg-Aux To Reg-Texpcfg
+                       Start Texpcfg Key > clv-cfg-1
+                   End-If
+               Else
+                   Set Fin-Bucle To True
+               End-If
+           When "10"
+               Set Fin-Bucle To True
+           When Other
+               Set Fin-Bucle To True
+           End-Evaluate
+       .
+       Listar-Ejercicios-Previo.
+           Initialize Reg-Texpcfg
+           Move "EJE" To Cod-Reg-Cfg
+           Move Cod-Emp-Previo To Cod-Emp-Cfg
+           Start Texpcfg Key >= clv-cfg-1
+           If Fcd-Error = "00"
+               Set Fin-Bucle-Eje To False
+               Perform Listar-Un-Ejercicio-Previo Until Fin-Bucle-Eje
+           End-If
+       .
+       Listar-Un-Ejercicio-Previo.
+           Read Texpcfg Next
+           Evaluate Fcd-Error
+           When "00"
+           When "9D"
+               If Cod-Reg-Cfg = "EJE" and Cod-Emp-Cfg = Cod-Emp-Previo
+                   If trt-eje-cfg = 1
+                       Move Cod-Eje-Cfg To Ejercicio-Aux
+                       Initialize Reg-Informe-Previo
+                       String "    Ejercicio " Ejercicio-Aux
+                              Delimited Size
+                              Into Reg-Informe-Previo
+                       Write Reg-Informe-Previo
+
+                       *> Mismas comprobaciones de SII que se harían
+                       *> durante la importación real (Leer-Ejercicios),
+                       *> para avisar de un conflicto antes de lanzarla.
+                       set hay-sii to false
+                       If sii-eje-cfg = "S"
+                          set hay-sii to true
+                       else
+                          perform buscar-sii
+                       end-if
+                       perform Comprobar-Sii-Destino
+                       if hay-sii-destino and not hay-sii
+                          Initialize Reg-Informe-Previo
+                          String "        [AVISO] El ejercicio ya "
+                                 "tiene SII activo en la aplicacion "
+                                 "destino."
+                                 Delimited Size
+                                 Into Reg-Informe-Previo
+                          Write Reg-Informe-Previo
+                       end-if
+                       if hay-sii
+                          perform control-version-sii
+                          if abortar
+                             Initialize Reg-Informe-Previo
+                             String "        [AVISO] La aplicacion "
+                                    "origen esta desactualizada en SII."
+                                    Delimited Size
+                                    Into Reg-Informe-Previo
+                             Write Reg-Informe-Previo
+                          end-if
+                       end-if
+                   End-If
+               Else
+                   Set Fin-Bucle-Eje To True
+               End-If
+           When "10"
+               Set Fin-Bucle-Eje To True
+           When Other
+               Set Fin-Bucle-Eje To True
+           End-Evaluate
+       .
       *-------------------------------------------------------------
        comprobar-licencias.
            Perform contar-empresas
@@ -655,6 +958,8 @@
                                    "de 3 empresas en A3CON Asesor."
                                   delimited size
                                into texto
+                               move "E" to Inc-Sev-Act
+                               move 005 to Inc-Cod-Num-Act
                                perform grabar-incidencia
 
                                set abortar to true
@@ -749,15 +1054,25 @@
                if nif-per-dir <> nif-emp-cfg
 
                    move 0 to trt-emp-cfg
-                   Move "N" To Op-Exito
-
-                   move cod-emp-cfg to cod-emp-aux
-                   string "El NIF de la empresa " cod-emp-aux
-                   " - " NOM-EMP-CFG
-                      " no coincide con el de la aplicación."
-                       delimited size
-                          into texto
-                   perform grabar-incidencia
+
+                   *> En el listado previo (Funcion-Imp = "P") no se
+                   *> toca ningún fichero de la aplicación: basta con
+                   *> que trt-emp-cfg quede a 0 para que el llamador
+                   *> escriba su propio aviso en Informe-Previo, sin
+                   *> grabar incidencia real ni tocar Op-Exito.
+                   if Funcion-Imp <> "P"
+                       Move "N" To Op-Exito
+
+                       move cod-emp-cfg to cod-emp-aux
+                       string "El NIF de la empresa " cod-emp-aux
+                       " - " NOM-EMP-CFG
+                          " no coincide con el de la aplicación."
+                           delimited size
+                              into texto
+                       move "E" to Inc-Sev-Act
+                       move 006 to Inc-Cod-Num-Act
+                       perform grabar-incidencia
+                   end-if
                end-if
            end-if
        .
@@ -778,6 +1093,8 @@
                         " - Importación cancelada por el usuario."
                              delimited size
                         into texto
+                   move "A" to Inc-Sev-Act
+                   move 000 to Inc-Cod-Num-Act
                    perform grabar-incidencia
 
                end-if
@@ -1017,6 +1334,10 @@
                    else
                       perform buscar-sii
                    end-if
+                   *> Comprobamos que el estado de SII del ejercicio en
+                   *> la aplicación destino no entre en conflicto con
+                   *> el que trae la importación.
+                   perform Comprobar-Sii-Destino
                    if hay-sii
                       perform control-version-sii
                    end-if
@@ -1208,6 +1529,8 @@
        .
       /=============================================================
        Grabar-Incidencia-Lic.
+           move "E" to Inc-Sev-Act
+           move incid-eco793 to Inc-Cod-Num-Act
            initialize texto
            Evaluate incid-eco793
            when 4
@@ -1352,15 +1675,59 @@
            end-evaluate
            perform grabar-incidencia
 
+           *> Código de salida legible por máquina, para que el
+           *> proceso que invoca la importación pueda distinguir
+           *> programáticamente el motivo exacto del fallo de
+           *> licencia, sin tener que analizar el texto grabado.
+           Move "LF" To Salida
+           If Address Of Cod-Salida-Lic Not = Null
+               *> Incid-Eco793 puede traer un código no contemplado en
+               *> el Evaluate de arriba (de ahí que "when other" ya lo
+               *> formatee a 9 dígitos para el texto de la incidencia);
+               *> Cod-Salida-Lic sólo tiene dos, así que uno así de
+               *> grande no se trunca en silencio -- se devuelve 99
+               *> (sin clasificar) y el motivo exacto queda, como
+               *> siempre, en el texto de la incidencia grabada.
+               If incid-eco793 > 99
+                   Move 99 To Cod-Salida-Lic
+               Else
+                   Move incid-eco793 To Cod-Salida-Lic
+               End-If
+           End-If
        .
        grabar-incidencia.
+           *> El listado previo (Funcion-Imp = "P") reutiliza varios
+           *> de los chequeos de la importación real (comprobar-nif,
+           *> Comprobar-Sii-Destino, control-version-sii), pero no
+           *> debe dejar rastro en el fichero de incidencias
+           *> compartido: sus avisos van sólo a Informe-Previo, que
+           *> cada llamador ya escribe por su cuenta.
+           if Funcion-Imp <> "P"
            move path-incidencias-impt to path-incidencias
            open extend incidencias2
            if error-1 = "0"
-               move texto to tex-inc
+               initialize reg-inc-estr
+               *> Cod-Emp-Cfg sólo es la empresa del incidente cuando
+               *> Reg-Texpcfg está posicionado sobre un registro "EMP";
+               *> las incidencias de nivel de zip/versión (Comrpobar-Zip
+               *> y lo que cuelga de ahí) se graban con el registro aún
+               *> en "EXP", así que ahí no hay empresa que anotar.
+               if Cod-Reg-Cfg = "EMP"
+                   move cod-emp-cfg  to inc-cod-emp-inc
+               else
+                   initialize inc-cod-emp-inc
+               end-if
+               move Inc-Sev-Act      to inc-sev-inc
+               move Inc-Cod-Num-Act  to inc-cod-num-inc
+               *> Inc-Tex-Inc ocupa sólo 229 de los 240 bytes del
+               *> registro externo, ya que los 11 primeros se han
+               *> cedido a los campos estructurados de cabecera; se
+               *> trunca Texto deliberadamente a esa medida.
+               move texto(1:229)     to inc-tex-inc
                write reg-inc
            end-if
            close incidencias2
+           end-if
        .
        grabar-incidencias-zip.
            If ObjZip-Imp <> null
@@ -1376,6 +1743,8 @@
                                            returning objerrortxt
 
                    invoke objerrortxt "getvalue" returning texto
+                   move "E" to Inc-Sev-Act
+                   move 007 to Inc-Cod-Num-Act
                    perform grabar-incidencia
 
                end-perform
@@ -1392,6 +1761,8 @@
                   " origen."
                   into texto
 
+           move "E" to Inc-Sev-Act
+           move 004 to Inc-Cod-Num-Act
            perform grabar-incidencia
        .
        grabar-incidencias-version-ant.
@@ -1405,6 +1776,8 @@
                   " origen."
                   into texto
 
+           move "A" to Inc-Sev-Act
+           move 002 to Inc-Cod-Num-Act
            perform grabar-incidencia
        .
 
@@ -1417,6 +1790,8 @@
                   " Es recomendable actualizar esta aplicación."
                   into texto
 
+           move "A" to Inc-Sev-Act
+           move 003 to Inc-Cod-Num-Act
            perform grabar-incidencia
        .
       /=============================================================
@@ -1499,6 +1874,82 @@
           perform cerrar-tecodix
 
        .
+      *-------------------------------------------------------------
+      *> Comprueba si el ejercicio que se está importando ya tiene
+      *> SII activo en la aplicación destino, para no dejar una
+      *> configuración de SII inconsistente entre origen y destino.
+       Comprobar-Sii-Destino.
+          set hay-sii-destino to false
+          perform Comprobar-Existencia-Empresa
+          if existe
+             perform abrir-tecodix-destino
+             perform abrir-tecoprb-destino
+
+             perform leer-tecodix
+             if fcd-ok
+                move cod-eje-cfg to codigo-ejer
+                perform leer-tecoprb-destino
+                if mes-cie-dix < 12 and not hay-sii-destino
+                   add 1 cod-eje-cfg giving codigo-ejer
+                   perform leer-tecoprb-destino
+                end-if
+             end-if
+
+             perform cerrar-tecoprb
+             perform cerrar-tecodix
+
+             if hay-sii-destino and not hay-sii
+                perform grabar-incidencias-sii-destino
+             end-if
+          end-if
+       .
+       Abrir-Tecodix-Destino.
+           Initialize Path-Tecodix
+           String eco-camino-acceso-tablas Delimited spaces
+                  "TECODIR.Dat" Delimited size
+                  Into Path-Tecodix
+           open input tecodix
+       .
+       Abrir-Tecoprb-Destino.
+           Initialize Path-Tecoprb
+           String eco-camino-acceso-tablas Delimited spaces
+                  "TECOPRV.Dat" Delimited size
+                  Into Path-Tecoprb
+           open input tecoprb
+       .
+       leer-tecoprb-destino.
+          initialize reg-tecoprb
+          move COD-EMP-CFG to cod-emp-prb
+          read tecoprb
+
+          if fcd-ok
+             if EST-ONL-EMP-PRb(2) = "OK"
+                perform varying zz from 1 by 1
+                                until zz > 10 or hay-sii-destino
+                  if eje-emp-prb(zz) = codigo-ejer
+                     if EST-ONL-EJE-PRb (zz,2) = "OK"
+                        set hay-sii-destino to true
+                     end-if
+                  end-if
+               end-perform
+             end-if
+          end-if
+       .
+       grabar-incidencias-sii-destino.
+           move cod-eje-cfg to Ejercicio-Aux
+           initialize texto
+           string "La importación " Nom-Zip(1:12) " procede de una "
+                  "aplicación origen sin SII activo para el ejercicio "
+                  Ejercicio-Aux
+                  ", que ya tiene SII activo en la aplicación destino."
+                  " Revise la configuración de SII tras la importación."
+                  delimited size
+                  into texto
+
+           move "A" to Inc-Sev-Act
+           move 008 to Inc-Cod-Num-Act
+           perform grabar-incidencia
+       .
 
        ABRIR-TECODIX.
            Initialize Path-Tecodix
