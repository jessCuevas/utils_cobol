@@ -11,7 +11,16 @@
       *****************************************************************
       **N§ Ver.  Fecha   Program.  Descripci¢n                       **
       *****************************************************************
-      **                                                             **
+      **  7.91  08/2026  RVILA    Amplia el limite de bancos y pagina**
+      **                          la carga de Cargar-Tabla            **
+      **  7.92  08/2026  RVILA    Permite teclear IBAN/BIC directamente**
+      **                          en cuentas de bancos extranjeros    **
+      **  7.93  08/2026  RVILA    Formato de remesa SEPA pain.001 en  **
+      **                          la banca electr¢nica                **
+      **  7.94  08/2026  RVILA    Auditor¡a de altas/bajas/modific.   **
+      **                          de cuentas bancarias                **
+      **  7.95  08/2026  RVILA    Exportaci¢n batch de C.C.C./IBAN de **
+      **                          todas las empresas de TECODIR       **
       *****************************************************************
 
        SPECIAL-NAMES.
@@ -25,12 +34,36 @@
            COPY "FEEEEACU.SEL".    *> Para la descrip. de la cuenta
            copy "stabanco.sel".
 
+           *> Directorio de empresas, para la exportación batch de
+           *> cuentas bancarias de todas las empresas (Funcion "XB").
+           COPY "TECODIR.SEL".
+
+           *> Fichero de auditoría de altas/bajas/modificaciones de
+           *> cuentas bancarias (C.C.C./IBAN).
+           SELECT OPTIONAL AUDIT-BAN ASSIGN TO DYNAMIC PATH-AUDIT-BAN
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS IS FCD-ERROR-AUDIT.
+
+           *> Fichero de exportación batch de C.C.C./IBAN de todas las
+           *> empresas (ver Exportar-Bancos-Todas-Empresas).
+           SELECT OPTIONAL EXPORT-BAN ASSIGN TO DYNAMIC PATH-EXPORT-BAN
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS IS FCD-ERROR-EXPORT.
+
        DATA DIVISION.
        FILE SECTION.
            COPY "STABANEL.FD".     *> Configuración de banca electrónica
            COPY "FEEEEVAR.FD".     *> Datos Varios emp. todos los ejer.
            COPY "FEEEEACU.FD".     *> Para la descrip. de la cuenta
            copy "stabanco.fd".
+           COPY "TECODIR.FD".
+
+           FD AUDIT-BAN.
+           01 REG-AUDIT-BAN            PIC X(200).
+
+           FD EXPORT-BAN.
+           01 REG-EXPORT-BAN           PIC X(240).
+
        WORKING-STORAGE SECTION.
 
             COPY "DS-CNTRL.MF".
@@ -46,7 +79,53 @@
             copy "ecociban.lkg".
             COPY "STAPROG.LKG".
 
-       78 Max-Bancos               value 99.
+       78 Max-Bancos               value 9999.
+       78 Tam-Pagina-Bancos        value 99.
+
+      *> Cuentas con IBAN/BIC extranjero (sin dígitos de control CCC) --
+       01 Cuenta-Extranjera-Sw     PIC X(01).
+          88 Cuenta-Extranjera VALUE "S" FALSE "N".
+       77 Eco9Ban-Bic-Txt          PIC X(11). *> BIC tecleado por el usuario
+
+      *> Formato del fichero de remesa de banca electrónica --------------
+       01 Formato-Bae-Sw           PIC X(01).
+          88 Formato-Bae-Pain001 VALUE "P" FALSE "N".
+       77 Cont-Formato-Bae         PIC 99 COMP-5.
+       77 Dir-Fic-Bae-Tmp          PIC X(80).
+
+      *> Auditoría de altas/bajas/modificaciones de cuentas bancarias --
+       77 Path-Audit-Ban           PIC X(256).
+       77 FCD-Error-Audit          PIC XX.
+       01 Audit-Ban-Abierto-Sw     PIC X(01).
+          88 Audit-Ban-Abierto VALUE "S" FALSE "N".
+       01 Reg-Audit-Ban-Datos.
+          03 Audit-Fecha           PIC 9(08).
+          03 Audit-Hora            PIC 9(08).
+          03 Audit-Usuario         PIC X(20).
+          03 Audit-Terminal        PIC X(20).
+          03 Audit-Operacion       PIC X(05).
+          03 Audit-Cod-Act         PIC X(10).
+          03 Audit-Cta-Con         PIC 9(10).
+          03 Audit-Ccc-Anterior    PIC X(20).
+          03 Audit-Ccc-Nuevo       PIC X(20).
+       77 Audit-Ccc-Txt-Aux        PIC X(20).
+
+      *> Exportación batch de C.C.C./IBAN de todas las empresas --------
+       77 Path-Export-Ban          PIC X(256).
+       77 FCD-Error-Export         PIC XX.
+       01 Export-Ban-Abierto-Sw    PIC X(01).
+          88 Export-Ban-Abierto VALUE "S" FALSE "N".
+       01 Fin-Export-Ban-Sw        PIC X(01).
+          88 Fin-Export-Ban VALUE "S" FALSE "N".
+       77 Clave-Dir-Export         PIC 9.
+       77 Export-Total-Bancos      PIC 9(10).
+       01 Reg-Export-Ban-Datos.
+          03 Export-Cod-Emp        PIC 9(05).
+          03 Export-Nom-Emp        PIC X(40).
+          03 Export-Cod-Act        PIC X(10).
+          03 Export-Ccc            PIC X(20).
+          03 Export-Iban           PIC X(34).
+          03 Export-Titular        PIC X(40).
 
       *--- Para las ayudas -------------------------------------------
        77 Nom-Set-Ayuda            pic x(256).
@@ -64,6 +143,9 @@
 
        *> - VARIABLES GENERALES ----------------------------------------
          77 CONTADOR            PIC 9(10). *> Contador para procesos
+         77 CONTADOR-GLOBAL-BAN PIC 9(10). *> Posición dentro de FEEEEVAR
+         77 PAGINA-BANCOS-EFECTIVA PIC 9(4) COMP-5.
+         77 PRIMER-BANCO-PAGINA PIC 9(10). *> 1§ banco a devolver en la página
          77 COD-PROX-BAN        PIC 9(10). *> Próximo código de banco
          77 SALIR               PIC X(01). *> Booleano
          77 COD-ACT-VAR-TEMPOR  PIC X(10). *> Cópia de seg.
@@ -188,6 +270,9 @@
            copy "Eco9ban.lkg".
            01 SALIDA            PIC XX.
            01 Op-Exito          pic X.
+           *> Página (origen 0) de bancos a cargar en Cargar-Tabla;
+           *> si no se informa, se carga siempre la primera página.
+           01 Pagina-Bancos     pic 9(4) comp-5.
 
        PROCEDURE DIVISION USING FUNCION,
                                 CTA-CON-VAR-LKG,
@@ -195,10 +280,12 @@
                                 Tabla-Bancos-Lkg
                                 Numero-Bancos-Lkg
                                 SALIDA,
-                                OP-EXITO.
+                                OP-EXITO,
+                                OPTIONAL PAGINA-BANCOS.
        DECLARATIVES.
            COPY "STABANEL.ERF".    *> Configuración de banca electrónica
            COPY "FEEEEVAR.ERF".    *> Datos Varios emp. todos los ejer.
+           COPY "TECODIR.ERF".
        END DECLARATIVES.
 
        *>---------------------------------------------------------------
@@ -286,6 +373,10 @@
                 PERFORM POP-SCREENSET
              WHEN "IB"
                 perform Calcular-IBan
+             WHEN "XE" *> Alternar cuenta extranjera (IBAN/BIC directos)
+                perform Alternar-Cuenta-Extranjera
+             WHEN "XF" *> Alternar formato de remesa (Norma 34/pain.001)
+                perform Alternar-Formato-Remesa
 
           END-EVALUATE
        .
@@ -304,6 +395,9 @@
            INITIALIZE VerCCC
            MOVE "Bancos de la empresa" TO ECO9BAN-TITULO
            move "S" to Op-Exito
+           set Cuenta-Extranjera to false
+           initialize Eco9Ban-Bic-Txt
+           set Formato-Bae-Pain001 to false
        .
 
        ABRIR-FICHEROS.
@@ -328,6 +422,7 @@
 
        CERRAR-FICHEROS.
           PERFORM Modulo-TFI
+          PERFORM Cerrar-Audit-Ban
        .
 
 
@@ -491,14 +586,30 @@
 
        *> Proceso que carga la tabla en memoria
        Cargar-Tabla.
+         *> Página solicitada por el llamador (0 si no se informa), para
+         *> no tener que cargar en memoria todos los bancos del cliente
+         *> de golpe cuando hay más de Tam-Pagina-Bancos registrados.
+         MOVE 0 TO Pagina-Bancos-Efectiva
+         IF ADDRESS OF PAGINA-BANCOS NOT = NULL THEN
+            MOVE PAGINA-BANCOS TO PAGINA-BANCOS-EFECTIVA
+         END-IF
+         COMPUTE PRIMER-BANCO-PAGINA =
+                 (PAGINA-BANCOS-EFECTIVA * TAM-PAGINA-BANCOS) + 1
+
          *> Inicializo la tabla de linkage
          initialize Tabla-Bancos-Lkg
                     Numero-Bancos-Lkg
 
+         *> Nos posicionamos directamente al principio de la página
+         *> pedida (los códigos de banco son correlativos y sin
+         *> huecos permanentes, ver BUSCAR-BANCO-LIBRE), en vez de
+         *> recorrer secuencialmente desde el primer banco del
+         *> cliente: con Max-Bancos ya en varios miles, repasar todo
+         *> lo anterior en cada página sale muy caro.
          INITIALIZE REG-FEEEEVAR
-         MOVE "BAN"  TO COD-REG-VAR
-         MOVE SPACES TO COD-ACT-VAR
-         MOVE    00  TO CTA-CON-VAR
+         MOVE "BAN"               TO COD-REG-VAR
+         MOVE PRIMER-BANCO-PAGINA TO COD-ACT-VAR
+         MOVE    00               TO CTA-CON-VAR
          MOVE 1 TO CLAVE-VAR
          CALL "ST-VAR" USING REG-FEEEEVAR, ">=", CLAVE-VAR, FCD-ERROR
 
@@ -511,18 +622,26 @@
          INITIALIZE CONTADOR
                     contador-2
          MOVE 0 TO CONTADOR
+         *> Arranca ya en el primer banco de la página, no en 0: el
+         *> contador global sólo sirve aquí de cota de seguridad
+         *> frente a Max-Bancos.
+         COMPUTE CONTADOR-GLOBAL-BAN = PRIMER-BANCO-PAGINA - 1
 
          perform inicializarprogreso
          PERFORM UNTIL (ERROR-1 <> "0" AND FCD-ERROR <> "9D") OR
-                       CONTADOR>=Max-Bancos OR
+                       CONTADOR>=Tam-Pagina-Bancos OR
+                       CONTADOR-GLOBAL-BAN>=Max-Bancos OR
                        COD-REG-VAR <> "BAN"
            CALL "RN-VAR" USING "N", FCD-ERROR
            IF (ERROR-1 = "0" OR FCD-ERROR = "9D") AND
               COD-REG-VAR = "BAN" THEN
-              perform comprobar-cuenta-repetida-2
-              ADD 1 TO CONTADOR
-              PERFORM MOVER-DATOS-FICHERO-LISTA
-              PERFORM CARGAR-DESCRIPCION
+              ADD 1 TO CONTADOR-GLOBAL-BAN
+              IF CONTADOR-GLOBAL-BAN >= PRIMER-BANCO-PAGINA THEN
+                 perform comprobar-cuenta-repetida-2
+                 ADD 1 TO CONTADOR
+                 PERFORM MOVER-DATOS-FICHERO-LISTA
+                 PERFORM CARGAR-DESCRIPCION
+              END-IF
            END-IF
          END-PERFORM
 
@@ -564,18 +683,35 @@
       *     MOVE "NO" TO ECO9BAN-SALIDA
       *     MOVE 1    TO ECO9BAN-CAMPO-ERROR
       *  END-IF
-         IF ECO9BAN-CC1-BAN-VAR = 0 THEN
+         *> En cuentas extranjeras no hay C.C.C., sólo IBAN/BIC
+         IF ECO9BAN-CC1-BAN-VAR = 0 AND NOT CUENTA-EXTRANJERA THEN
             MOVE "NO" TO ECO9BAN-SALIDA
             MOVE 3    TO ECO9BAN-CAMPO-ERROR *> Código del campo que ha
          END-IF                              *> dado error para hacer el
 
+         IF CUENTA-EXTRANJERA AND ECO9BAN-IBAN-TXT = SPACES THEN
+            MOVE "NO" TO ECO9BAN-SALIDA
+            MOVE 3    TO ECO9BAN-CAMPO-ERROR
+         END-IF
 
          IF ECO9BAN-SALIDA = "NO" THEN
             PERFORM MENSAJE-NO-CEROS
          END-IF
 
-         *> Comprobamos los dígitos de control
-         IF ECO9BAN-SALIDA <> "NO" THEN
+         *> REG-FEEEEVAR todavía no tiene huecos para IBAN/BIC (ver
+         *> MODIFICACIONES); hasta que se amplíe FEEEEVAR.FD no se
+         *> puede persistir una cuenta extranjera sin perder el IBAN/
+         *> BIC tecleado, así que de momento se rechaza el alta/
+         *> modificación en vez de darla por buena.
+         IF ECO9BAN-SALIDA <> "NO" AND CUENTA-EXTRANJERA THEN
+            MOVE "NO" TO ECO9BAN-SALIDA
+            MOVE 3    TO ECO9BAN-CAMPO-ERROR
+            PERFORM MENSAJE-EXTRANJERA-NO-SOPORTADA
+         END-IF
+
+         *> Comprobamos los dígitos de control (no aplica a cuentas
+         *> extranjeras, que no tienen C.C.C.)
+         IF ECO9BAN-SALIDA <> "NO" AND NOT CUENTA-EXTRANJERA THEN
             PERFORM MODULO-STADIGC
          END-IF
          IF ECO9BAN-SALIDA <> "NO" THEN
@@ -676,6 +812,14 @@
          PERFORM DESCRIPCION-PROVINCIA
          *> Datos de la banca electrónica
          PERFORM CARGAR-BANCA
+         *> Todo registro grabado es siempre nacional (VERIFICAR-CAMPOS
+         *> rechaza el alta/modificación de cuentas extranjeras), así
+         *> que al cargar un registro de fichero se desactiva el
+         *> interruptor de pantalla; si no, un "XE" dejado activo de una
+         *> alta anterior haría que CALCULAR-IBAN se saltase el cálculo
+         *> para este registro y dejara en pantalla el IBAN del registro
+         *> anterior.
+         SET CUENTA-EXTRANJERA TO FALSE
          *>Calculo del IBAN
          PERFORM calcular-iban
        .
@@ -724,6 +868,17 @@
             PERFORM REORGANIZAR-MARCAS
          END-IF
       *  PERFORM PONER-UNA-MARCA
+
+         *> No se audita un alta que realmente no ha llegado a grabarse
+         IF OP-EXITO = "S" THEN
+            MOVE SPACES      TO AUDIT-CCC-ANTERIOR
+            PERFORM CONSTRUIR-CCC-TXT
+            MOVE AUDIT-CCC-TXT-AUX TO AUDIT-CCC-NUEVO
+            MOVE "ALTA"      TO AUDIT-OPERACION
+            MOVE COD-ACT-VAR TO AUDIT-COD-ACT
+            MOVE CTA-CON-VAR TO AUDIT-CTA-CON
+            PERFORM GRABAR-AUDITORIA-BAN
+         END-IF
        .
 
        *> Busca el primer hueco correlativo en COD-BAN-BCP
@@ -770,6 +925,11 @@
 
                  PERFORM MENSAJE-CONFIRMAR-BAJA
                  IF STAWMSG-RETORNO = STAWMSG-RETURN-YES THEN
+                    PERFORM CONSTRUIR-CCC-TXT-ANTERIOR
+                    MOVE AUDIT-CCC-TXT-AUX TO AUDIT-CCC-ANTERIOR
+                    MOVE COD-ACT-VAR       TO AUDIT-COD-ACT
+                    MOVE CTA-CON-VAR       TO AUDIT-CTA-CON
+
                     CALL "DE-VAR" USING FCD-ERROR
                     IF ERROR-1 <> "0" AND FCD-ERROR <> "9D" THEN
                        MOVE "N"  TO OP-EXITO
@@ -779,6 +939,14 @@
                        PERFORM MENSAJE-PREDETERMINADO-BAJA
                        PERFORM MARCAR-PRIMERO
                     END-IF
+
+                    *> No se audita una baja que realmente no ha
+                    *> llegado a borrarse
+                    IF OP-EXITO = "S" THEN
+                       MOVE SPACES TO AUDIT-CCC-NUEVO
+                       MOVE "BAJA" TO AUDIT-OPERACION
+                       PERFORM GRABAR-AUDITORIA-BAN
+                    END-IF
                  END-IF
               END-IF
            ELSE
@@ -999,9 +1167,18 @@
          CALL "ST-VAR" USING REG-FEEEEVAR, ">=", CLAVE-VAR, FCD-ERROR
          IF ERROR-1 = "0" THEN
             CALL "RN-VAR" USING "N", FCD-ERROR
+            PERFORM CONSTRUIR-CCC-TXT-ANTERIOR
+            MOVE AUDIT-CCC-TXT-AUX TO AUDIT-CCC-ANTERIOR
+            MOVE COD-ACT-VAR       TO AUDIT-COD-ACT
+            MOVE CTA-CON-VAR       TO AUDIT-CTA-CON
+
             CALL "DE-VAR" USING FCD-ERROR
             PERFORM DATOS-PANTALLA-TO-FICHERO
             CALL "WR-VAR" USING FCD-ERROR
+            IF ERROR-1 <> "0" AND FCD-ERROR <> "9D" THEN
+               MOVE "N"  TO OP-EXITO
+               PERFORM PRESENTA-ERROR
+            END-IF
       *     IF ECO9BAN-OMI-BAN-VAR = 0 THEN
       *        IF ERA-PREDET = "S"
       *           PERFORM MENSAJE-PREDETERMINADO
@@ -1011,6 +1188,15 @@
             IF OMI-BAN-VAR = "S" THEN
                PERFORM REORGANIZAR-MARCAS
             END-IF
+
+            *> No se audita una modificación que realmente no ha
+            *> llegado a grabarse
+            IF OP-EXITO = "S" THEN
+               PERFORM CONSTRUIR-CCC-TXT
+               MOVE AUDIT-CCC-TXT-AUX TO AUDIT-CCC-NUEVO
+               MOVE "MODI"            TO AUDIT-OPERACION
+               PERFORM GRABAR-AUDITORIA-BAN
+            END-IF
          ELSE
            IF FCD-ERROR <> "23" THEN
               MOVE "N" TO OP-EXITO
@@ -1021,11 +1207,11 @@
        .
 
        *> MENSAJES ----------------------------------------------------
-       *> Máximo de 100 bancos
+       *> Máximo de bancos por cliente
        MENSAJE-MAX-100.
          MOVE "Atención" to stawmsg-titulo
          *> VICTOR - Revisar si es cliente o proveedor en el mensaje
-         MOVE "Solo se permiten 100 bancos por cliente."
+         MOVE "Solo se permiten 9999 bancos por cliente."
               TO stawmsg-texto
          *> VICTOR
          move stawmsg-ok  to stawmsg-boton
@@ -1086,6 +1272,21 @@
 
        *> Al validar campos no se puede dejar ni la entidad, ni la ofic.
        *> ni el nº cuenta vacios.
+       *> Las cuentas extranjeras (IBAN/BIC) todavía no se pueden
+       *> grabar: REG-FEEEEVAR no tiene campos donde guardarlas.
+       MENSAJE-EXTRANJERA-NO-SOPORTADA.
+         MOVE "Atención" to stawmsg-titulo
+         MOVE "Las cuentas extranjeras (IBAN/BIC) todavía no se " &
+              "pueden dar de alta ni modificar: pendiente de " &
+              "ampliar la ficha de datos varios. Use una cuenta " &
+              "con C.C.C. nacional."
+              TO stawmsg-texto
+         move stawmsg-ok  to stawmsg-boton
+         move stawmsg-information  to stawmsg-icono
+         call "STAWMSG" using np-stawmsg stawmsg-lkg
+         cancel "STAWMSG"
+       .
+
        MENSAJE-NO-CEROS.
          MOVE "Atención" to stawmsg-titulo
       *  MOVE "Los campos Entidad, Nº Cuenta y Cuenta " &
@@ -1381,6 +1582,309 @@
               PERFORM PRESENTA-ERROR
            END-IF
          END-IF
+
+         *> El formato de la remesa (Norma 34 o SEPA pain.001) se
+         *> deduce de la extensión del fichero de remesa, ya que
+         *> Stabanel no tiene un campo propio para guardarlo.
+         MOVE 0 TO CONT-FORMATO-BAE
+         INSPECT ECO9BAN-DIR-FIC-BAE TALLYING CONT-FORMATO-BAE
+                 FOR ALL ".XML"
+         IF CONT-FORMATO-BAE > 0
+            SET FORMATO-BAE-PAIN001 TO TRUE
+         ELSE
+            SET FORMATO-BAE-PAIN001 TO FALSE
+         END-IF
+       .
+
+       *> Alterna el formato del fichero de remesa de banca
+       *> electrónica entre la Norma 34 tradicional y SEPA pain.001.
+       ALTERNAR-FORMATO-REMESA.
+         IF FORMATO-BAE-PAIN001
+            SET FORMATO-BAE-PAIN001 TO FALSE
+         ELSE
+            SET FORMATO-BAE-PAIN001 TO TRUE
+         END-IF
+
+         *> Se conserva la ruta/nombre que ya tuviera configurado el
+         *> fichero de remesa, alternando únicamente la extensión
+         *> ".XML" que marca el formato SEPA pain.001.
+         IF ECO9BAN-DIR-FIC-BAE = SPACES THEN
+            MOVE ECO9BAN-CC1-BAN-VAR TO COD-BAN-BAE
+            MOVE COD-BAN-BAE         TO COD-BAN-BAE-TMP
+            STRING "C:\BUZON\AEB",COD-BAN-BAE-TMP
+                             INTO ECO9BAN-DIR-FIC-BAE
+         END-IF
+
+         IF FORMATO-BAE-PAIN001
+            MOVE 0 TO CONT-FORMATO-BAE
+            INSPECT ECO9BAN-DIR-FIC-BAE TALLYING CONT-FORMATO-BAE
+                    FOR ALL ".XML"
+            IF CONT-FORMATO-BAE = 0
+               MOVE ECO9BAN-DIR-FIC-BAE TO DIR-FIC-BAE-TMP
+               MOVE SPACES TO ECO9BAN-DIR-FIC-BAE
+               STRING DIR-FIC-BAE-TMP DELIMITED BY SPACE,
+                      ".XML"          DELIMITED BY SIZE
+                      INTO ECO9BAN-DIR-FIC-BAE
+            END-IF
+         ELSE
+            INSPECT ECO9BAN-DIR-FIC-BAE REPLACING ALL ".XML" BY SPACES
+         END-IF
+         MOVE "OK" TO ECO9BAN-SALIDA
+       .
+
+       *> AUDITORÍA DE CUENTAS BANCARIAS ---------------------------------
+
+       *> Abre (o crea, si no existe) el fichero de auditoría, en modo
+       *> de ampliación para no perder lo grabado en sesiones anteriores.
+       ABRIR-AUDIT-BAN.
+         MOVE SPACES TO PATH-AUDIT-BAN
+         STRING ECO-CAMINO-ACCESO-ENTORNO,"AUDITBAN.LOG"
+                         INTO PATH-AUDIT-BAN
+
+         OPEN EXTEND AUDIT-BAN
+         IF FCD-ERROR-AUDIT = "35" THEN
+            OPEN OUTPUT AUDIT-BAN
+         END-IF
+         SET AUDIT-BAN-ABIERTO TO TRUE
+       .
+
+       CERRAR-AUDIT-BAN.
+         IF AUDIT-BAN-ABIERTO THEN
+            CLOSE AUDIT-BAN
+            SET AUDIT-BAN-ABIERTO TO FALSE
+         END-IF
+       .
+
+       *> EXPORTACIÓN BATCH DE CUENTAS BANCARIAS -------------------------
+
+       *> Recorre TECODIR y, para cada empresa, vuelca a un único
+       *> fichero plano el C.C.C./IBAN/titular de todas sus cuentas
+       *> bancarias (FEEEEVAR "BAN"). Pensada para ejecución no
+       *> interactiva (Funcion "XB"), de forma que tesorería pueda
+       *> conciliar las cuentas de toda la cartera de clientes en una
+       *> sola pasada, sin entrar empresa a empresa en esta pantalla.
+       Exportar-Bancos-Todas-Empresas.
+           MOVE "S" TO OP-EXITO
+           MOVE 0 TO Export-Total-Bancos
+
+           PERFORM Abrir-Export-Ban
+
+           INITIALIZE TABLA-OPERACIONES
+           MOVE "B" TO OPERACION(TFI-TECODIR)
+           MOVE "L" TO OPERACION(TFI-RESERVADO)
+           PERFORM Modulo-TFI
+
+           IF OP-EXITO = "N" THEN
+              PERFORM PRESENTA-ERROR
+           ELSE
+              MOVE 0 TO COD-EMP-DIR
+              MOVE 1 TO Clave-Dir-Export
+              CALL "ST-DIR" USING REG-TECODIR, ">=", Clave-Dir-Export,
+                                   FCD-ERROR
+
+              IF ERROR-1 <> "0" AND FCD-ERROR <> "23" THEN
+                 MOVE "N" TO OP-EXITO
+                 PERFORM PRESENTA-ERROR
+              ELSE
+                 SET Fin-Export-Ban TO FALSE
+                 PERFORM WITH TEST AFTER UNTIL Fin-Export-Ban
+                    CALL "RN-DIR" USING REG-TECODIR, "N", FCD-ERROR
+                    IF ERROR-1 = "0" OR FCD-ERROR = "9D" THEN
+                       PERFORM Exportar-Bancos-Empresa-Actual
+                    ELSE
+                       IF ERROR-1 <> "0" AND FCD-ERROR <> "23" THEN
+                          MOVE "N" TO OP-EXITO
+                          PERFORM PRESENTA-ERROR
+                       END-IF
+                       SET Fin-Export-Ban TO TRUE
+                    END-IF
+                 END-PERFORM
+              END-IF
+
+              INITIALIZE TABLA-OPERACIONES
+              MOVE "C" TO OPERACION(TFI-TECODIR)
+              PERFORM Modulo-TFI
+           END-IF
+
+           PERFORM Cerrar-Export-Ban
+       .
+
+       *> Exporta las cuentas bancarias (FEEEEVAR "BAN") de la empresa
+       *> actualmente posicionada en TECODIR.
+       Exportar-Bancos-Empresa-Actual.
+           MOVE COD-EMP-DIR TO ECO-CODIGO-EMPRESA
+           MOVE CAM-ACC-DIR TO ECO-CAMINO-ACCESO-FICHEROS
+
+           INITIALIZE TABLA-OPERACIONES
+           MOVE "B" TO OPERACION(TFI-FEEEEVAR)
+           MOVE "L" TO OPERACION(TFI-RESERVADO)
+           PERFORM Modulo-TFI
+
+           IF OP-EXITO = "N" THEN
+              PERFORM PRESENTA-ERROR
+           ELSE
+              INITIALIZE REG-FEEEEVAR
+              MOVE "BAN"  TO COD-REG-VAR
+              MOVE SPACES TO COD-ACT-VAR
+              MOVE 00     TO CTA-CON-VAR
+              MOVE 1 TO CLAVE-VAR
+              CALL "ST-VAR" USING REG-FEEEEVAR, ">=", CLAVE-VAR,
+                                   FCD-ERROR
+
+              PERFORM UNTIL (ERROR-1 <> "0" AND FCD-ERROR <> "9D")
+                             OR COD-REG-VAR <> "BAN"
+                 CALL "RN-VAR" USING "N", FCD-ERROR
+                 IF (ERROR-1 = "0" OR FCD-ERROR = "9D")
+                    AND COD-REG-VAR = "BAN" THEN
+                    PERFORM Grabar-Linea-Export-Ban
+                 END-IF
+              END-PERFORM
+
+              INITIALIZE TABLA-OPERACIONES
+              MOVE "C" TO OPERACION(TFI-FEEEEVAR)
+              PERFORM Modulo-TFI
+           END-IF
+       .
+
+       *> Construye y escribe una línea del fichero de exportación para
+       *> la cuenta bancaria actualmente leída en REG-FEEEEVAR.
+       Grabar-Linea-Export-Ban.
+           ADD 1 TO Export-Total-Bancos
+
+           INITIALIZE Reg-Export-Ban-Datos
+           MOVE COD-EMP-DIR TO Export-Cod-Emp
+           MOVE NOM-EMP-DIR TO Export-Nom-Emp
+           MOVE COD-ACT-VAR TO Export-Cod-Act
+           MOVE PER-BAN-VAR TO Export-Titular
+
+           IF CC1-BAN-VAR = 0 THEN
+              MOVE SPACES TO Export-Ccc
+              MOVE SPACES TO Export-Iban
+           ELSE
+              STRING CC1-BAN-VAR "-" CC2-BAN-VAR "-"
+                     CC3-BAN-VAR "-" CC4-BAN-VAR
+                     DELIMITED BY SIZE INTO Export-Ccc
+
+              INITIALIZE EstCIBan
+              MOVE CC1-BAN-VAR TO CIBan-CCC-Bco
+              MOVE CC2-BAN-VAR TO CIBan-CCC-Ofi
+              MOVE CC3-BAN-VAR TO CIBan-CCC-Dc
+              MOVE CC4-BAN-VAR TO CIBan-CCC-Cta
+              CALL var-CCCtoIBAN USING EstCIban
+              MOVE CIban-Cod TO Export-Iban
+           END-IF
+
+           MOVE SPACES TO REG-EXPORT-BAN
+           STRING Export-Cod-Emp DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  Export-Nom-Emp DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  Export-Cod-Act DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  Export-Ccc     DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  Export-Iban    DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  Export-Titular DELIMITED BY SIZE
+                  INTO REG-EXPORT-BAN
+           WRITE REG-EXPORT-BAN
+       .
+
+       *> Abre (en modo de salida, de cero) el fichero de exportación
+       *> batch de cuentas bancarias, con una línea de cabecera.
+       Abrir-Export-Ban.
+           MOVE SPACES TO PATH-EXPORT-BAN
+           STRING ECO-CAMINO-ACCESO-ENTORNO, "EXPOBAN.TXT"
+                           INTO PATH-EXPORT-BAN
+
+           OPEN OUTPUT EXPORT-BAN
+           SET Export-Ban-Abierto TO TRUE
+
+           MOVE SPACES TO REG-EXPORT-BAN
+           STRING "COD-EMP"     DELIMITED BY SIZE
+                  ";"           DELIMITED BY SIZE
+                  "NOM-EMP"     DELIMITED BY SIZE
+                  ";"           DELIMITED BY SIZE
+                  "COD-ACT"     DELIMITED BY SIZE
+                  ";"           DELIMITED BY SIZE
+                  "CCC"         DELIMITED BY SIZE
+                  ";"           DELIMITED BY SIZE
+                  "IBAN"        DELIMITED BY SIZE
+                  ";"           DELIMITED BY SIZE
+                  "TITULAR"     DELIMITED BY SIZE
+                  INTO REG-EXPORT-BAN
+           WRITE REG-EXPORT-BAN
+       .
+
+       Cerrar-Export-Ban.
+         IF Export-Ban-Abierto THEN
+            CLOSE EXPORT-BAN
+            SET Export-Ban-Abierto TO FALSE
+         END-IF
+       .
+
+       *> Construye el texto del C.C.C. actualmente en CC1/2/3/4-BAN-VAR,
+       *> o el IBAN tecleado si se trata de una cuenta extranjera.
+       CONSTRUIR-CCC-TXT.
+         MOVE SPACES TO AUDIT-CCC-TXT-AUX
+         IF CUENTA-EXTRANJERA THEN
+            MOVE ECO9BAN-IBAN-TXT TO AUDIT-CCC-TXT-AUX
+         ELSE
+            STRING CC1-BAN-VAR,"-",CC2-BAN-VAR,"-",
+                   CC3-BAN-VAR,"-",CC4-BAN-VAR
+                   INTO AUDIT-CCC-TXT-AUX
+         END-IF
+       .
+
+       *> Igual que CONSTRUIR-CCC-TXT, pero para el valor "anterior" de
+       *> la auditoría: usa siempre CC1/2/3/4-BAN-VAR tal y como quedó
+       *> el registro al leerlo de fichero, en vez del switch
+       *> Cuenta-Extranjera de pantalla, que el usuario puede haber
+       *> cambiado de doméstica a extranjera (o viceversa) durante la
+       *> misma edición.
+       CONSTRUIR-CCC-TXT-ANTERIOR.
+         IF CC1-BAN-VAR = 0 THEN
+            MOVE SPACES TO AUDIT-CCC-TXT-AUX
+         ELSE
+            STRING CC1-BAN-VAR,"-",CC2-BAN-VAR,"-",
+                   CC3-BAN-VAR,"-",CC4-BAN-VAR
+                   INTO AUDIT-CCC-TXT-AUX
+         END-IF
+       .
+
+       *> Añade una línea al fichero de auditoría. Se invoca con
+       *> Audit-Operacion, Audit-Cod-Act, Audit-Cta-Con,
+       *> Audit-Ccc-Anterior y Audit-Ccc-Nuevo ya informados.
+       GRABAR-AUDITORIA-BAN.
+         IF NOT AUDIT-BAN-ABIERTO THEN
+            PERFORM ABRIR-AUDIT-BAN
+         END-IF
+
+         ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD
+         ACCEPT AUDIT-HORA FROM TIME
+
+         MOVE SPACES      TO AUDIT-USUARIO
+         MOVE DS-USER-ID  TO AUDIT-USUARIO
+         IF AUDIT-USUARIO = SPACES THEN
+            MOVE "DESCONOCIDO" TO AUDIT-USUARIO
+         END-IF
+
+         MOVE SPACES        TO AUDIT-TERMINAL
+         MOVE DS-TERMINAL-ID TO AUDIT-TERMINAL
+         IF AUDIT-TERMINAL = SPACES THEN
+            MOVE "DESCONOCIDO" TO AUDIT-TERMINAL
+         END-IF
+
+         INITIALIZE REG-AUDIT-BAN
+         STRING AUDIT-FECHA," ",AUDIT-HORA," ",
+                AUDIT-USUARIO,"/",AUDIT-TERMINAL," ",
+                AUDIT-OPERACION," EMP:",AUDIT-COD-ACT,
+                " CTA:",AUDIT-CTA-CON,
+                " CCC/IBAN-ANT:",AUDIT-CCC-ANTERIOR,
+                " CCC/IBAN-NUEVO:",AUDIT-CCC-NUEVO
+                INTO REG-AUDIT-BAN
+
+         WRITE REG-AUDIT-BAN
        .
 
        *> ----------------------------------------------------------
@@ -1505,6 +2009,10 @@
              PERFORM OBTENER-DATOS
            WHEN "OC" *> Obtener datos de una cuenta de tesoreria
              PERFORM OBTENER-CUENTA-TESORERIA
+           WHEN "XB" *> Exportación batch de C.C.C./IBAN de todas las
+                     *> empresas de TECODIR en un único fichero plano
+             PERFORM Exportar-Bancos-Todas-Empresas
+             MOVE "S" TO FIN-PROGRAMA
            when "TA" *> Obtener tabla
              perform Cargar-Tabla
              if  Numero-Bancos-Lkg = 0
@@ -1737,6 +2245,11 @@
          CALL "ST-VAR" USING REG-FEEEEVAR, ">=", CLAVE-VAR, FCD-ERROR
          IF ERROR-1 = "0" THEN
             CALL "RN-VAR" USING "N", FCD-ERROR
+            PERFORM CONSTRUIR-CCC-TXT-ANTERIOR
+            MOVE AUDIT-CCC-TXT-AUX TO AUDIT-CCC-ANTERIOR
+            MOVE COD-ACT-VAR       TO AUDIT-COD-ACT
+            MOVE CTA-CON-VAR       TO AUDIT-CTA-CON
+
             CALL "DE-VAR" USING FCD-ERROR
 
             MOVE ECO9BAN-CTA-CON-VAR       TO CTA-CON-VAR
@@ -1759,6 +2272,10 @@
             MOVE ECO9BAN-MAIL-BAN-VAR      TO MAIL-BAN-VAR
 
             CALL "WR-VAR" USING FCD-ERROR
+            IF ERROR-1 <> "0" AND FCD-ERROR <> "9D" THEN
+               MOVE "N"  TO OP-EXITO
+               PERFORM PRESENTA-ERROR
+            END-IF
       *     IF ECO9BAN-OMI-BAN-VAR = 0 THEN
       *        IF ERA-PREDET = "S"
       *           PERFORM MENSAJE-PREDETERMINADO
@@ -1768,6 +2285,15 @@
             IF OMI-BAN-VAR = "S" THEN
                PERFORM REORGANIZAR-MARCAS
             END-IF
+
+            *> No se audita una modificación que realmente no ha
+            *> llegado a grabarse
+            IF OP-EXITO = "S" THEN
+               PERFORM CONSTRUIR-CCC-TXT
+               MOVE AUDIT-CCC-TXT-AUX TO AUDIT-CCC-NUEVO
+               MOVE "MODI"            TO AUDIT-OPERACION
+               PERFORM GRABAR-AUDITORIA-BAN
+            END-IF
          ELSE
             IF FCD-ERROR <> "23" THEN
                MOVE "N" TO OP-EXITO
@@ -1803,10 +2329,25 @@
          MOVE ECO9BAN-MAIL-BAN-VAR      TO MAIL-BAN-VAR
 
          CALL "WR-VAR" USING FCD-ERROR
+         IF ERROR-1 <> "0" AND FCD-ERROR <> "9D" THEN
+            MOVE "N"  TO OP-EXITO
+            PERFORM PRESENTA-ERROR
+         END-IF
          IF OMI-BAN-VAR = "S" THEN
             PERFORM REORGANIZAR-MARCAS
          END-IF
       *  PERFORM PONER-UNA-MARCA
+
+         *> No se audita un alta que realmente no ha llegado a grabarse
+         IF OP-EXITO = "S" THEN
+            MOVE SPACES      TO AUDIT-CCC-ANTERIOR
+            PERFORM CONSTRUIR-CCC-TXT
+            MOVE AUDIT-CCC-TXT-AUX TO AUDIT-CCC-NUEVO
+            MOVE "ALTA"      TO AUDIT-OPERACION
+            MOVE COD-ACT-VAR TO AUDIT-COD-ACT
+            MOVE CTA-CON-VAR TO AUDIT-CTA-CON
+            PERFORM GRABAR-AUDITORIA-BAN
+         END-IF
        .
 
        COMPROBAR-CUENTA-REPETIDA.
@@ -1836,7 +2377,10 @@
                        MOVE "S"  TO CUENTA-REPETIDA
                        MOVE "NO" TO ECO9BAN-SALIDA
                     END-IF
-                    IF (CC1-BAN-VAR = ECO9BAN-CC1-BAN-VAR AND
+                    *> Las cuentas extranjeras no tienen C.C.C., así que
+                    *> no tiene sentido comprobar el C.C.C. repetido.
+                    IF NOT CUENTA-EXTRANJERA AND
+                       (CC1-BAN-VAR = ECO9BAN-CC1-BAN-VAR AND
                         CC2-BAN-VAR = ECO9BAN-CC2-BAN-VAR AND
                         CC3-BAN-VAR = ECO9BAN-CC3-BAN-VAR AND
                         CC4-BAN-VAR = ECO9BAN-CC4-BAN-VAR) THEN
@@ -2048,13 +2592,34 @@
        .
        Calcular-Iban.
       ******************************************************************
-           initialize EstCIBan
-           move ECO9BAN-CC1-BAN-VAR    to CIBan-CCC-Bco
-           move ECO9BAN-CC2-BAN-VAR    to CIBan-CCC-Ofi
-           move ECO9BAN-CC3-BAN-VAR    to CIBan-CCC-Dc
-           move ECO9BAN-CC4-BAN-VAR    to CIBan-CCC-Cta
-           call var-CCCtoIBAN using EstCIban
-           move CIban-Cod to eco9ban-iban-txt
+           *> En cuentas extranjeras el IBAN y el BIC se teclean
+           *> directamente y no se derivan del C.C.C., que no existe
+           *> para bancos de fuera de España.
+           if not Cuenta-Extranjera
+              initialize EstCIBan
+              move ECO9BAN-CC1-BAN-VAR    to CIBan-CCC-Bco
+              move ECO9BAN-CC2-BAN-VAR    to CIBan-CCC-Ofi
+              move ECO9BAN-CC3-BAN-VAR    to CIBan-CCC-Dc
+              move ECO9BAN-CC4-BAN-VAR    to CIBan-CCC-Cta
+              call var-CCCtoIBAN using EstCIban
+              move CIban-Cod to eco9ban-iban-txt
+           end-if
+       .
+
+       *> Activa/desactiva la entrada directa de IBAN/BIC para cuentas
+       *> de bancos extranjeros, en las que no aplican ni los dígitos
+       *> de control del C.C.C. ni la derivación automática del IBAN.
+       Alternar-Cuenta-Extranjera.
+           if Cuenta-Extranjera
+              set Cuenta-Extranjera to false
+           else
+              set Cuenta-Extranjera to true
+              initialize CC1-BAN-VAR CC2-BAN-VAR
+                         CC3-BAN-VAR CC4-BAN-VAR
+              initialize ECO9BAN-CC1-BAN-VAR ECO9BAN-CC2-BAN-VAR
+                         ECO9BAN-CC3-BAN-VAR ECO9BAN-CC4-BAN-VAR
+           end-if
+           move "OK" to Eco9Ban-Salida
        .
 
        VerAser-CCC.
